@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: Mutao Yin
+      * Date: 2026-08-08
+      * Purpose: Read every student record out of INDEXEDSTUFILE.DAT
+      *          and print a delinquent-balance report, one line per
+      *          student who still owes tuition, sorted and subtotaled
+      *          by PROGRAM-OF-STUDY, with a grand total at the end.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELINRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT INDEXED-STUDENT-FILE
+           ASSIGN TO "../INDEXEDSTUFILE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STATUS-FIELD.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "DLQSRTWK".
+
+           SELECT REPORT-FILE
+           ASSIGN TO "../DELINQUENT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Column fields in INDEXED-STUDENT-FILE, same layout TASK2 uses.
+       FD INDEXED-STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER    PIC 9(6).
+           05 TUITION-OWED      PIC S9(4)V99.
+           05 STUDENT-NAME      PIC X(40).
+           05 PROGRAM-NAME      PIC X(5).
+           05 COURSE-TABLE OCCURS 8 TIMES.
+               10 COURSE-CODE      PIC X(7).
+               10 COURSE-AVERAGE   PIC 9(3).
+
+      *Work file used to sort delinquent students into
+      *PROGRAM-OF-STUDY order.
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-PROGRAM-OF-STUDY  PIC X(5).
+           05 SW-STUDENT-NUMBER    PIC 9(6).
+           05 SW-STUDENT-NAME      PIC X(40).
+           05 SW-TUITION-OWED      PIC S9(4)V99.
+
+      *Printed delinquent-balance report.
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 EOF-FLG               PIC X(1) VALUE "N".
+           05 SORT-EOF               PIC X(1) VALUE "N".
+           05 STATUS-FIELD           PIC X(2).
+           05 WS-SAVE-PROGRAM        PIC X(5).
+           05 WS-FIRST-GROUP-FLAG    PIC X(1) VALUE "Y".
+
+       01 PROGRAM-TOTALS.
+           05 PGM-DELINQUENT-COUNT   PIC 9(5) VALUE ZERO.
+           05 PGM-BALANCE-TOTAL      PIC S9(6)V99 VALUE ZERO.
+
+       01 GRAND-TOTALS.
+           05 GT-DELINQUENT-COUNT    PIC 9(6) VALUE ZERO.
+           05 GT-BALANCE-TOTAL       PIC S9(7)V99 VALUE ZERO.
+
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(26) VALUE "DELINQUENT BALANCE REPORT".
+           05 FILLER PIC X(54) VALUE SPACES.
+
+       01 PROGRAM-HEADING-LINE.
+           05 FILLER         PIC X(17) VALUE "PROGRAM OF STUDY:".
+           05 PHL-PROGRAM    PIC X(5).
+           05 FILLER         PIC X(58) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 DTL-STUDENT-NUMBER PIC 9(6).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 DTL-STUDENT-NAME   PIC X(40).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "AMOUNT OWED : ".
+           05 DTL-BALANCE        PIC $ZZZ9.99.
+           05 FILLER             PIC X(8) VALUE SPACES.
+
+       01 PROGRAM-TOTAL-LINE.
+           05 FILLER              PIC X(10) VALUE "  SUBTOTAL".
+           05 FILLER              PIC X(16) VALUE " DELINQUENTS:   ".
+           05 PTL-DELINQUENT-COUNT PIC ZZZZ9.
+           05 FILLER              PIC X(16) VALUE "  BALANCE OWED: ".
+           05 PTL-BALANCE-TOTAL    PIC $$$,$$9.99.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER              PIC X(13) VALUE "GRAND TOTALS ".
+           05 FILLER              PIC X(16) VALUE " DELINQUENTS:   ".
+           05 GTL-DELINQUENT-COUNT PIC ZZZZZ9.
+           05 FILLER              PIC X(16) VALUE "  BALANCE OWED: ".
+           05 GTL-BALANCE-TOTAL    PIC $$$,$$9.99.
+
+       PROCEDURE DIVISION.
+      *Main procedure for producing the delinquent-balance report.
+       100-PRODUCE-DELINQUENT-REPORT.
+           PERFORM 201-INITIALIZE-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-PROGRAM-OF-STUDY SW-STUDENT-NUMBER
+               INPUT PROCEDURE 300-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 400-WRITE-REPORT.
+           PERFORM 203-TERMINATE-PROGRAM.
+           GOBACK.
+
+      *Open the report file and write the report heading.
+           201-INITIALIZE-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE HEADING-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Close the report file.
+           203-TERMINATE-PROGRAM.
+           CLOSE REPORT-FILE.
+           DISPLAY "DELINQUENT BALANCE REPORT COMPLETE: "
+               "../DELINQUENT.TXT".
+
+      *Input procedure: read every student and release the delinquent
+      *ones onto the sort work file.
+           300-BUILD-SORT-FILE.
+           OPEN INPUT INDEXED-STUDENT-FILE.
+           PERFORM 301-READ-STUDENT-RECORD.
+           PERFORM 302-RELEASE-SORT-RECORD UNTIL EOF-FLG = "Y".
+           CLOSE INDEXED-STUDENT-FILE.
+
+      *Read the next student record.
+           301-READ-STUDENT-RECORD.
+           READ INDEXED-STUDENT-FILE NEXT RECORD
+               AT END MOVE "Y" TO EOF-FLG.
+
+      *Release the record to the sort file only if the student still
+      *owes tuition.
+           302-RELEASE-SORT-RECORD.
+           IF TUITION-OWED > 0
+               MOVE PROGRAM-NAME TO SW-PROGRAM-OF-STUDY
+               MOVE STUDENT-NUMBER TO SW-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SW-STUDENT-NAME
+               MOVE TUITION-OWED TO SW-TUITION-OWED
+               RELEASE SORT-WORK-RECORD
+           END-IF.
+           PERFORM 301-READ-STUDENT-RECORD.
+
+      *Output procedure: return the sorted records and print them,
+      *breaking on PROGRAM-OF-STUDY.
+           400-WRITE-REPORT.
+           PERFORM 401-RETURN-SORT-RECORD.
+           PERFORM 402-PROCESS-SORTED-RECORD UNTIL SORT-EOF = "Y".
+           IF WS-FIRST-GROUP-FLAG NOT = "Y"
+               PERFORM 403-WRITE-PROGRAM-TOTALS
+           END-IF.
+           PERFORM 404-WRITE-GRAND-TOTALS.
+
+      *Return the next sorted record.
+           401-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "Y" TO SORT-EOF.
+
+      *Print the student, writing a new group heading on a break.
+           402-PROCESS-SORTED-RECORD.
+           IF SW-PROGRAM-OF-STUDY NOT = WS-SAVE-PROGRAM
+               IF WS-FIRST-GROUP-FLAG NOT = "Y"
+                   PERFORM 403-WRITE-PROGRAM-TOTALS
+               END-IF
+               MOVE "N" TO WS-FIRST-GROUP-FLAG
+               MOVE SW-PROGRAM-OF-STUDY TO WS-SAVE-PROGRAM
+               MOVE ZERO TO PGM-DELINQUENT-COUNT
+               MOVE ZERO TO PGM-BALANCE-TOTAL
+               PERFORM 405-WRITE-PROGRAM-HEADING
+           END-IF.
+           PERFORM 406-WRITE-DETAIL-LINE.
+           PERFORM 401-RETURN-SORT-RECORD.
+
+      *Write the program-of-study group heading.
+           405-WRITE-PROGRAM-HEADING.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SW-PROGRAM-OF-STUDY TO PHL-PROGRAM.
+           MOVE PROGRAM-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Write one student's detail line and tally the balance.
+           406-WRITE-DETAIL-LINE.
+           MOVE SW-STUDENT-NUMBER TO DTL-STUDENT-NUMBER.
+           MOVE SW-STUDENT-NAME TO DTL-STUDENT-NAME.
+           MOVE SW-TUITION-OWED TO DTL-BALANCE.
+           ADD 1 TO PGM-DELINQUENT-COUNT, GT-DELINQUENT-COUNT.
+           ADD SW-TUITION-OWED TO PGM-BALANCE-TOTAL, GT-BALANCE-TOTAL.
+           MOVE DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Write the subtotal line for the program group just finished.
+           403-WRITE-PROGRAM-TOTALS.
+           MOVE PGM-DELINQUENT-COUNT TO PTL-DELINQUENT-COUNT.
+           MOVE PGM-BALANCE-TOTAL TO PTL-BALANCE-TOTAL.
+           MOVE PROGRAM-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Write the grand-total line at the end of the report.
+           404-WRITE-GRAND-TOTALS.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE GT-DELINQUENT-COUNT TO GTL-DELINQUENT-COUNT.
+           MOVE GT-BALANCE-TOTAL TO GTL-BALANCE-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM DELINRPT.
