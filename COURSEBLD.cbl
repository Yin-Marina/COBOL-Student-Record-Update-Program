@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author: Mutao Yin
+      * Date: 2026-08-08
+      * Purpose: Build the indexed course-master cross-reference file
+      *          (course code, title, credit hours) from a flat input
+      *          file, the same way PROJECT3-P1 builds
+      *          INDEXEDSTUFILE.DAT from STUFILE3.TXT. PROJECT3-P1
+      *          looks up every course code a student record carries
+      *          against this file before loading the record as valid
+      *          data.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COURSEBLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT COURSE-FILE-IN
+           ASSIGN TO "../COURSEMST.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INDEXED-COURSE-FILE
+           ASSIGN TO "../COURSEMST.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS INDEXED-COURSE-CODE
+           FILE STATUS IS STATUS-FIELD.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Column fields in COURSE-FILE-IN.
+       FD COURSE-FILE-IN.
+       01 COURSE-RECORD-IN.
+           05 COURSE-CODE-IN   PIC X(7).
+           05 COURSE-TITLE-IN  PIC X(30).
+           05 CREDIT-HOURS-IN  PIC 9V9.
+
+      *Column fields in INDEXED-COURSE-FILE.
+       FD INDEXED-COURSE-FILE.
+       01 INDEXED-COURSE-RECORD.
+           05 INDEXED-COURSE-CODE   PIC X(7).
+           05 INDEXED-COURSE-TITLE  PIC X(30).
+           05 INDEXED-CREDIT-HOURS  PIC 9V9.
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FILED.
+           05 EOF-FLG   PIC X(1).
+           05 STATUS-FIELD   PIC X(2).
+
+       PROCEDURE DIVISION.
+      *Main procedure for creating the indexed course-master file.
+       100-CREATE-COURSE-INDEXED-FILE.
+           PERFORM 201-INITIALIZE-CREATE-IND-FILE.
+           PERFORM 202-PROCESS-COURSE-RECORDS UNTIL EOF-FLG = "Y".
+           PERFORM 203-TERMINATE-PROGRAM.
+           STOP RUN.
+
+      *Initialize for creating files
+           201-INITIALIZE-CREATE-IND-FILE.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-READ-COURSE-RECORD.
+
+      *Create course-master records
+           202-PROCESS-COURSE-RECORDS.
+           PERFORM 303-WRITE-COURSE-RECORD.
+           PERFORM 302-READ-COURSE-RECORD.
+
+      *Close input and output files
+           203-TERMINATE-PROGRAM.
+           CLOSE COURSE-FILE-IN, INDEXED-COURSE-FILE.
+
+      *Open input and output files
+           301-OPEN-FILES.
+           OPEN INPUT COURSE-FILE-IN.
+           OPEN OUTPUT INDEXED-COURSE-FILE.
+
+      *Read course records from COURSE-FILE-IN
+           302-READ-COURSE-RECORD.
+           READ COURSE-FILE-IN
+               AT END MOVE "Y" TO EOF-FLG.
+
+      *Write course records to INDEXED-COURSE-FILE
+           303-WRITE-COURSE-RECORD.
+           WRITE INDEXED-COURSE-RECORD FROM COURSE-RECORD-IN
+           INVALID KEY
+               DISPLAY "THE COURSE RECORD IS INVALID."
+               DISPLAY "STATUS-FIELD IS ", STATUS-FIELD
+               DISPLAY INDEXED-COURSE-RECORD
+
+           NOT INVALID KEY
+               DISPLAY "STATUS-FIELD IS ", STATUS-FIELD.
+
+       END PROGRAM COURSEBLD.
