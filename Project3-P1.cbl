@@ -19,6 +19,19 @@
            ACCESS MODE IS SEQUENTIAL
       * DYNAMIC WORKS FINE. INSTRUCTIONS MENTIONED IT SHOULD BE INDEXED SEQUENTIAL.
            RECORD KEY IS INDEXED-STUDENT-NUMBER
+           ALTERNATE RECORD KEY IS INDEXED-STUDENT-NAME
+               WITH DUPLICATES
+           FILE STATUS IS STATUS-FIELD.
+
+           SELECT REJECT-FILE
+           ASSIGN TO "../REJECTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INDEXED-COURSE-FILE
+           ASSIGN TO "../COURSEMST.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS INDEXED-COURSE-CODE IN INDEXED-COURSE-RECORD
            FILE STATUS IS STATUS-FIELD.
 
        DATA DIVISION.
@@ -28,84 +41,175 @@
        FD STUDENT-FILE-IN.
        01 STUDENT-RECORD-IN.
            05 STUDENT-NUMBER PIC 9(6).
-           05 TUITION-OWED PIC 9(4)V99.
+           05 TUITION-OWED PIC S9(4)V99.
            05 STUDENT-NAME PIC X(40).
            05 PROGRAM-OF-STUDY PIC X(5).
-           05 COURSE-CODE-1 PIC X(7).
-           05 COURSE-AVERAGE-1 PIC 9(3).
-           05 COURSE-CODE-2 PIC X(7).
-           05 COURSE-AVERAGE-2 PIC 9(3).
-           05 COURSE-CODE-3 PIC X(7).
-           05 COURSE-AVERAGE-3 PIC 9(3).
-           05 COURSE-CODE-4 PIC X(7).
-           05 COURSE-AVERAGE-4 PIC 9(3).
-           05 COURSE-CODE-5 PIC X(7).
-           05 COURSE-AVERAGE-5 PIC 9(3).
+           05 COURSE-TABLE OCCURS 8 TIMES.
+               10 COURSE-CODE PIC X(7).
+               10 COURSE-AVERAGE PIC 9(3).
 
       *Column fields in INDEXED-STUDENT-FILE.
        FD INDEXED-STUDENT-FILE.
        01 INDEXED-STUDENT-RECORD.
            05 INDEXED-STUDENT-NUMBER PIC 9(6).
-           05 INDEXED-TUITION-OWED PIC 9(4)V99.
+           05 INDEXED-TUITION-OWED PIC S9(4)V99.
            05 INDEXED-STUDENT-NAME PIC X(40).
            05 INDEXED-PROGRAM-OF-STUDY PIC X(5).
-           05 INDEXED-COURSE-CODE-1 PIC X(7).
-           05 INDEXED-COURSE-AVERAGE-1 PIC 9(3).
-           05 INDEXED-COURSE-CODE-2 PIC X(7).
-           05 INDEXED-COURSE-AVERAGE-2 PIC 9(3).
-           05 INDEXED-COURSE-CODE-3 PIC X(7).
-           05 INDEXED-COURSE-AVERAGE-3 PIC 9(3).
-           05 INDEXED-COURSE-CODE-4 PIC X(7).
-           05 INDEXED-COURSE-AVERAGE-4 PIC 9(3).
-           05 INDEXED-COURSE-CODE-5 PIC X(7).
-           05 INDEXED-COURSE-AVERAGE-5 PIC 9(3).
+           05 INDEXED-COURSE-TABLE OCCURS 8 TIMES.
+               10 INDEXED-COURSE-CODE PIC X(7).
+               10 INDEXED-COURSE-AVERAGE PIC 9(3).
+
+      *Students that failed to write to INDEXED-STUDENT-FILE, kept so
+      *the rebuild can be checked and the record corrected and
+      *resubmitted instead of being silently lost.
+      *A plain, VALUE-free FD record - GnuCOBOL does not initialize a
+      *FILE SECTION record from its VALUE clauses, so the line is
+      *built up in REJECT-LINE below and moved here before each WRITE.
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(140).
+
+      *Course-master cross-reference, used only to validate the
+      *course codes carried on each incoming student record.
+       FD INDEXED-COURSE-FILE.
+       01 INDEXED-COURSE-RECORD.
+           05 INDEXED-COURSE-CODE   PIC X(7).
+           05 INDEXED-COURSE-TITLE  PIC X(30).
+           05 INDEXED-CREDIT-HOURS  PIC 9V9.
 
        WORKING-STORAGE SECTION.
+      *Line layout for REJECT-FILE, built here (where VALUE clauses
+      *are honored) and moved to REJECT-RECORD before each WRITE.
+       01 REJECT-LINE.
+           05 REJ-STUDENT-NUMBER PIC 9(6).
+           05 REJ-TUITION-OWED PIC S9(4)V99.
+           05 REJ-STUDENT-NAME PIC X(40).
+           05 REJ-PROGRAM-OF-STUDY PIC X(5).
+           05 REJ-COURSE-TABLE OCCURS 8 TIMES.
+               10 REJ-COURSE-CODE PIC X(7).
+               10 REJ-COURSE-AVERAGE PIC 9(3).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 REJ-STATUS PIC X(2).
+
        01 CONTROL-FILED.
            05 EOF-FLG   PIC X(1).
            05 STATUS-FIELD   PIC X(2).
 
+       01 RUN-TOTALS.
+           05 RECORDS-READ-COUNT     PIC 9(6) VALUE ZERO.
+           05 RECORDS-WRITTEN-COUNT  PIC 9(6) VALUE ZERO.
+           05 RECORDS-REJECTED-COUNT PIC 9(6) VALUE ZERO.
+
+       01 COURSE-VALIDATION-FLAG PIC X(1).
+           88 VALID-COURSE-CODES   VALUE "Y".
+           88 INVALID-COURSE-CODES VALUE "N".
+
+       01 COURSE-INDEX-WS PIC 9(1).
+
        PROCEDURE DIVISION.
       *Main procedures for creating indexed file.
        100-CREATE-STUDENT-INDEXED-FILE.
            PERFORM 201-INITIALIZE-CREATE-IND-FILE.
            PERFORM 202-PROCESS-STUDENT-RECORDS UNTIL EOF-FLG = "Y".
            PERFORM 203-TERMINATE-PROGRAM.
-           STOP RUN.
+           GOBACK.
 
       *Initilize for creating files
            201-INITIALIZE-CREATE-IND-FILE.
            PERFORM 301-OPEN-FILES.
            PERFORM 302-READ-STUDENT-RECORD.
 
-      *Create student records
+      *Create student records, after checking every non-blank course
+      *code against the course-master cross-reference file.
            202-PROCESS-STUDENT-RECORDS.
-           PERFORM 303-WRITE-STUDENT-RECORD.
+           PERFORM 305-VALIDATE-COURSE-CODES.
+           IF VALID-COURSE-CODES
+               PERFORM 303-WRITE-STUDENT-RECORD
+           ELSE
+               MOVE "CC" TO STATUS-FIELD
+               PERFORM 304-WRITE-REJECT-RECORD
+           END-IF.
            PERFORM 302-READ-STUDENT-RECORD.
 
-      *Close input and output files
+      *Close input and output files, and show the control totals for
+      *last night's rebuild.
            203-TERMINATE-PROGRAM.
-           CLOSE STUDENT-FILE-IN, INDEXED-STUDENT-FILE.
+           DISPLAY "PROJECT3-P1 REBUILD CONTROL TOTALS".
+           DISPLAY "RECORDS READ FROM STUFILE3.TXT : "
+               RECORDS-READ-COUNT.
+           DISPLAY "RECORDS WRITTEN TO INDEXED FILE: "
+               RECORDS-WRITTEN-COUNT.
+           DISPLAY "RECORDS REJECTED               : "
+               RECORDS-REJECTED-COUNT.
+           CLOSE STUDENT-FILE-IN, INDEXED-STUDENT-FILE, REJECT-FILE,
+               INDEXED-COURSE-FILE.
 
       *Open input and output files
            301-OPEN-FILES.
            OPEN INPUT STUDENT-FILE-IN.
            OPEN OUTPUT INDEXED-STUDENT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN INPUT INDEXED-COURSE-FILE.
 
       *Read students' records from STUDENT-FILE-IN
            302-READ-STUDENT-RECORD.
            READ STUDENT-FILE-IN
                AT END MOVE "Y" TO EOF-FLG.
+           IF EOF-FLG NOT = "Y"
+               ADD 1 TO RECORDS-READ-COUNT
+           END-IF.
 
-      *Write students' records to INDEXED-STUDENT-FILE
+      *Write students' records to INDEXED-STUDENT-FILE, or to the
+      *reject file if the write fails.
            303-WRITE-STUDENT-RECORD.
            WRITE INDEXED-STUDENT-RECORD FROM STUDENT-RECORD-IN
            INVALID KEY
-               DISPLAY "The record is INVALID."
                DISPLAY "STATUS-FIELD IS ", STATUS-FIELD
-               DISPLAY INDEXED-STUDENT-RECORD
+               PERFORM 304-WRITE-REJECT-RECORD
 
            NOT INVALID KEY
-               DISPLAY "STATUS-FIELD IS ", STATUS-FIELD.
+               DISPLAY "STATUS-FIELD IS ", STATUS-FIELD
+               ADD 1 TO RECORDS-WRITTEN-COUNT.
+
+      *Copy the rejected input record, with its file status, to the
+      *reject file.
+           304-WRITE-REJECT-RECORD.
+           MOVE STUDENT-NUMBER TO REJ-STUDENT-NUMBER.
+           MOVE TUITION-OWED TO REJ-TUITION-OWED.
+           MOVE STUDENT-NAME TO REJ-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY TO REJ-PROGRAM-OF-STUDY.
+           PERFORM 307-COPY-ONE-COURSE-TO-REJECT
+               VARYING COURSE-INDEX-WS FROM 1 BY 1
+               UNTIL COURSE-INDEX-WS > 8.
+           MOVE STATUS-FIELD TO REJ-STATUS.
+           MOVE REJECT-LINE TO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+           ADD 1 TO RECORDS-REJECTED-COUNT.
+
+      *Copy one course-table entry from the incoming record to the
+      *reject record.
+           307-COPY-ONE-COURSE-TO-REJECT.
+           MOVE COURSE-CODE(COURSE-INDEX-WS)
+               TO REJ-COURSE-CODE(COURSE-INDEX-WS).
+           MOVE COURSE-AVERAGE(COURSE-INDEX-WS)
+               TO REJ-COURSE-AVERAGE(COURSE-INDEX-WS).
+
+      *Check every non-blank course code on the incoming record
+      *against the course-master cross-reference file.
+           305-VALIDATE-COURSE-CODES.
+           MOVE "Y" TO COURSE-VALIDATION-FLAG.
+           PERFORM 306-VALIDATE-ONE-COURSE-CODE
+               VARYING COURSE-INDEX-WS FROM 1 BY 1
+               UNTIL COURSE-INDEX-WS > 8.
+
+      *Look up one course code; a blank code is always valid.
+           306-VALIDATE-ONE-COURSE-CODE.
+           IF COURSE-CODE(COURSE-INDEX-WS) NOT = SPACES
+               MOVE COURSE-CODE(COURSE-INDEX-WS)
+                   TO INDEXED-COURSE-CODE IN INDEXED-COURSE-RECORD
+               READ INDEXED-COURSE-FILE
+                   INVALID KEY
+                       MOVE "N" TO COURSE-VALIDATION-FLAG
+               END-READ
+           END-IF.
 
        END PROGRAM PROJECT3-P1.
