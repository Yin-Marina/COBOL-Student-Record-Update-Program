@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author: Mutao Yin
+      * Date: 2026-08-08
+      * Purpose: Nightly batch driver. Runs PROJECT3-P1's indexed-file
+      *          rebuild, then the academic-standing, delinquent-
+      *          balance and credit-balance reports, in sequence.
+      *          Writes a checkpoint record after each step so that a
+      *          run interrupted partway through can be restarted and
+      *          will resume at the first step that did not finish.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO "../NIGHTRUN.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-FIELD.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Single-record checkpoint file. Holds the number of the last
+      *batch step that completed successfully.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-STEP PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STATUS-FIELD        PIC X(2).
+           05 LAST-STEP-WS        PIC 9(2) VALUE ZERO.
+
+       01 STEP-NAMES.
+           05 FILLER PIC X(8) VALUE "REBUILD ".
+           05 FILLER PIC X(8) VALUE "DEANLIST".
+           05 FILLER PIC X(8) VALUE "DELINRPT".
+           05 FILLER PIC X(8) VALUE "REFUNDS ".
+       01 STEP-NAME-TABLE REDEFINES STEP-NAMES.
+           05 STEP-NAME PIC X(8) OCCURS 4 TIMES.
+
+       PROCEDURE DIVISION.
+      *Main procedure for the nightly batch cycle.
+       100-RUN-NIGHTLY-BATCH.
+           PERFORM 200-READ-CHECKPOINT.
+           DISPLAY "NIGHTRUN STARTING AT STEP: "
+               LAST-STEP-WS.
+           IF LAST-STEP-WS < 1
+               PERFORM 310-RUN-STEP-1-REBUILD
+           END-IF.
+           IF LAST-STEP-WS < 2
+               PERFORM 320-RUN-STEP-2-DEANS-LIST
+           END-IF.
+           IF LAST-STEP-WS < 3
+               PERFORM 330-RUN-STEP-3-DELINQUENT
+           END-IF.
+           IF LAST-STEP-WS < 4
+               PERFORM 340-RUN-STEP-4-REFUNDS
+           END-IF.
+           PERFORM 230-RESET-CHECKPOINT.
+           DISPLAY "NIGHTRUN COMPLETE - ALL STEPS FINISHED".
+           STOP RUN.
+
+      *Read the checkpoint file left by a prior run, if any. A prior
+      *run that finished cleanly always resets it back to zero, so a
+      *non-zero value here means the last run stopped mid-cycle.
+           200-READ-CHECKPOINT.
+           MOVE ZERO TO LAST-STEP-WS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF STATUS-FIELD = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO LAST-STEP-WS
+                   NOT AT END MOVE CKPT-LAST-STEP TO LAST-STEP-WS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *Record that a step has completed, so a restart after an
+      *interrupted run will skip back over finished work.
+           210-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE LAST-STEP-WS TO CKPT-LAST-STEP.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *Reset the checkpoint once every step has finished, so the next
+      *night's run starts clean at step 1 again.
+           230-RESET-CHECKPOINT.
+           MOVE ZERO TO LAST-STEP-WS.
+           PERFORM 210-WRITE-CHECKPOINT.
+
+      *Step 1: rebuild the indexed student file from the day's
+      *tuition-office extract.
+           310-RUN-STEP-1-REBUILD.
+           DISPLAY "NIGHTRUN STEP 1 STARTING: " STEP-NAME(1).
+           CALL "PROJECT3-P1".
+           MOVE 1 TO LAST-STEP-WS.
+           PERFORM 210-WRITE-CHECKPOINT.
+           DISPLAY "NIGHTRUN STEP 1 COMPLETE: " STEP-NAME(1).
+
+      *Step 2: academic-standing / Dean's List report.
+           320-RUN-STEP-2-DEANS-LIST.
+           DISPLAY "NIGHTRUN STEP 2 STARTING: " STEP-NAME(2).
+           CALL "DEANLIST".
+           MOVE 2 TO LAST-STEP-WS.
+           PERFORM 210-WRITE-CHECKPOINT.
+           DISPLAY "NIGHTRUN STEP 2 COMPLETE: " STEP-NAME(2).
+
+      *Step 3: delinquent-balance report.
+           330-RUN-STEP-3-DELINQUENT.
+           DISPLAY "NIGHTRUN STEP 3 STARTING: " STEP-NAME(3).
+           CALL "DELINRPT".
+           MOVE 3 TO LAST-STEP-WS.
+           PERFORM 210-WRITE-CHECKPOINT.
+           DISPLAY "NIGHTRUN STEP 3 COMPLETE: " STEP-NAME(3).
+
+      *Step 4: credit-balance / refund report.
+           340-RUN-STEP-4-REFUNDS.
+           DISPLAY "NIGHTRUN STEP 4 STARTING: " STEP-NAME(4).
+           CALL "REFUNDRPT".
+           MOVE 4 TO LAST-STEP-WS.
+           PERFORM 210-WRITE-CHECKPOINT.
+           DISPLAY "NIGHTRUN STEP 4 COMPLETE: " STEP-NAME(4).
+
+       END PROGRAM NIGHTRUN.
