@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Author: Mutao Yin
+      * Date: 2026-08-08
+      * Purpose: Read every student record out of INDEXEDSTUFILE.DAT,
+      *          call CALCULATE-AVG to get each student's rounded
+      *          course average, and print an academic-standing
+      *          report (Dean's List / Good Standing / Academic
+      *          Probation) sorted and grouped by PROGRAM-OF-STUDY.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEANLIST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT INDEXED-STUDENT-FILE
+           ASSIGN TO "../INDEXEDSTUFILE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STATUS-FIELD.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "DLSRTWK1".
+
+           SELECT REPORT-FILE
+           ASSIGN TO "../ACADSTND.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Column fields in INDEXED-STUDENT-FILE, same layout TASK2 uses.
+       FD INDEXED-STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER    PIC 9(6).
+           05 TUITION-OWED      PIC S9(4)V99.
+           05 STUDENT-NAME      PIC X(40).
+           05 PROGRAM-NAME      PIC X(5).
+           05 COURSE-TABLE OCCURS 8 TIMES.
+               10 COURSE-CODE      PIC X(7).
+               10 COURSE-AVERAGE   PIC 9(3).
+
+      *Work file used to sort students into PROGRAM-OF-STUDY order.
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-PROGRAM-OF-STUDY  PIC X(5).
+           05 SW-STUDENT-NUMBER    PIC 9(6).
+           05 SW-STUDENT-NAME      PIC X(40).
+           05 SW-STUDENT-AVERAGE   PIC 9(3).
+               88 SW-DEANS-LIST       VALUES 90 THRU 999.
+               88 SW-GOOD-STANDING    VALUES 60 THRU 89.
+               88 SW-PROBATION        VALUES 0 THRU 59.
+
+      *Printed academic-standing report.
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 EOF-FLG               PIC X(1) VALUE "N".
+           05 SORT-EOF               PIC X(1) VALUE "N".
+           05 STATUS-FIELD           PIC X(2).
+           05 WS-SAVE-PROGRAM        PIC X(5).
+           05 WS-FIRST-GROUP-FLAG    PIC X(1) VALUE "Y".
+
+       01 WS-STUDENT-AVERAGE PIC 9(3).
+
+       01 PROGRAM-TOTALS.
+           05 PGM-DEANS-LIST-COUNT    PIC 9(5) VALUE ZERO.
+           05 PGM-GOOD-STANDING-COUNT PIC 9(5) VALUE ZERO.
+           05 PGM-PROBATION-COUNT     PIC 9(5) VALUE ZERO.
+
+       01 GRAND-TOTALS.
+           05 GT-DEANS-LIST-COUNT     PIC 9(6) VALUE ZERO.
+           05 GT-GOOD-STANDING-COUNT  PIC 9(6) VALUE ZERO.
+           05 GT-PROBATION-COUNT      PIC 9(6) VALUE ZERO.
+
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(24) VALUE "ACADEMIC STANDING REPORT".
+           05 FILLER PIC X(56) VALUE SPACES.
+
+       01 PROGRAM-HEADING-LINE.
+           05 FILLER         PIC X(17) VALUE "PROGRAM OF STUDY:".
+           05 PHL-PROGRAM    PIC X(5).
+           05 FILLER         PIC X(58) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 DTL-STUDENT-NUMBER PIC 9(6).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 DTL-STUDENT-NAME   PIC X(40).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 DTL-AVERAGE        PIC ZZ9.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 DTL-STANDING        PIC X(20).
+
+       01 PROGRAM-TOTAL-LINE.
+           05 FILLER              PIC X(10) VALUE "  SUBTOTAL".
+           05 FILLER              PIC X(13) VALUE " DEANS LIST: ".
+           05 PTL-DEANS-LIST       PIC ZZZZ9.
+           05 FILLER              PIC X(16) VALUE "  GOOD STANDING:".
+           05 PTL-GOOD-STANDING    PIC ZZZZ9.
+           05 FILLER              PIC X(12) VALUE "  PROBATION:".
+           05 PTL-PROBATION        PIC ZZZZ9.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER              PIC X(13) VALUE "GRAND TOTALS ".
+           05 FILLER              PIC X(13) VALUE " DEANS LIST: ".
+           05 GTL-DEANS-LIST       PIC ZZZZZ9.
+           05 FILLER              PIC X(16) VALUE "  GOOD STANDING:".
+           05 GTL-GOOD-STANDING    PIC ZZZZZ9.
+           05 FILLER              PIC X(12) VALUE "  PROBATION:".
+           05 GTL-PROBATION        PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *Main procedure for producing the academic-standing report.
+       100-PRODUCE-ACADEMIC-STANDING-REPORT.
+           PERFORM 201-INITIALIZE-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-PROGRAM-OF-STUDY SW-STUDENT-NUMBER
+               INPUT PROCEDURE 300-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 400-WRITE-REPORT.
+           PERFORM 203-TERMINATE-PROGRAM.
+           GOBACK.
+
+      *Open the report file and write the report heading.
+           201-INITIALIZE-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE HEADING-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Close the report file.
+           203-TERMINATE-PROGRAM.
+           CLOSE REPORT-FILE.
+           DISPLAY "ACADEMIC STANDING REPORT COMPLETE: ../ACADSTND.TXT".
+
+      *Input procedure: read every student and release an averaged
+      *record onto the sort work file.
+           300-BUILD-SORT-FILE.
+           OPEN INPUT INDEXED-STUDENT-FILE.
+           PERFORM 301-READ-STUDENT-RECORD.
+           PERFORM 302-RELEASE-SORT-RECORD UNTIL EOF-FLG = "Y".
+           CLOSE INDEXED-STUDENT-FILE.
+
+      *Read the next student record.
+           301-READ-STUDENT-RECORD.
+           READ INDEXED-STUDENT-FILE NEXT RECORD
+               AT END MOVE "Y" TO EOF-FLG.
+
+      *Compute the student's average and release it to the sort file.
+           302-RELEASE-SORT-RECORD.
+           CALL "CALCULATE-AVG" USING WS-STUDENT-AVERAGE,
+               COURSE-AVERAGE(1), COURSE-AVERAGE(2), COURSE-AVERAGE(3),
+               COURSE-AVERAGE(4), COURSE-AVERAGE(5).
+           MOVE PROGRAM-NAME TO SW-PROGRAM-OF-STUDY.
+           MOVE STUDENT-NUMBER TO SW-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO SW-STUDENT-NAME.
+           MOVE WS-STUDENT-AVERAGE TO SW-STUDENT-AVERAGE.
+           RELEASE SORT-WORK-RECORD.
+           PERFORM 301-READ-STUDENT-RECORD.
+
+      *Output procedure: return the sorted records and print them,
+      *breaking on PROGRAM-OF-STUDY.
+           400-WRITE-REPORT.
+           PERFORM 401-RETURN-SORT-RECORD.
+           PERFORM 402-PROCESS-SORTED-RECORD UNTIL SORT-EOF = "Y".
+           IF WS-FIRST-GROUP-FLAG NOT = "Y"
+               PERFORM 403-WRITE-PROGRAM-TOTALS
+           END-IF.
+           PERFORM 404-WRITE-GRAND-TOTALS.
+
+      *Return the next sorted record.
+           401-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "Y" TO SORT-EOF.
+
+      *Classify the student, writing a new group heading on a break.
+           402-PROCESS-SORTED-RECORD.
+           IF SW-PROGRAM-OF-STUDY NOT = WS-SAVE-PROGRAM
+               IF WS-FIRST-GROUP-FLAG NOT = "Y"
+                   PERFORM 403-WRITE-PROGRAM-TOTALS
+               END-IF
+               MOVE "N" TO WS-FIRST-GROUP-FLAG
+               MOVE SW-PROGRAM-OF-STUDY TO WS-SAVE-PROGRAM
+               MOVE ZERO TO PGM-DEANS-LIST-COUNT
+               MOVE ZERO TO PGM-GOOD-STANDING-COUNT
+               MOVE ZERO TO PGM-PROBATION-COUNT
+               PERFORM 405-WRITE-PROGRAM-HEADING
+           END-IF.
+           PERFORM 406-WRITE-DETAIL-LINE.
+           PERFORM 401-RETURN-SORT-RECORD.
+
+      *Write the program-of-study group heading.
+           405-WRITE-PROGRAM-HEADING.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SW-PROGRAM-OF-STUDY TO PHL-PROGRAM.
+           MOVE PROGRAM-HEADING-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Write one student's detail line and tally the standing.
+           406-WRITE-DETAIL-LINE.
+           MOVE SW-STUDENT-NUMBER TO DTL-STUDENT-NUMBER.
+           MOVE SW-STUDENT-NAME TO DTL-STUDENT-NAME.
+           MOVE SW-STUDENT-AVERAGE TO DTL-AVERAGE.
+           IF SW-DEANS-LIST
+               MOVE "DEAN'S LIST" TO DTL-STANDING
+               ADD 1 TO PGM-DEANS-LIST-COUNT, GT-DEANS-LIST-COUNT
+           ELSE
+               IF SW-GOOD-STANDING
+                   MOVE "GOOD STANDING" TO DTL-STANDING
+                   ADD 1 TO PGM-GOOD-STANDING-COUNT,
+                       GT-GOOD-STANDING-COUNT
+               ELSE
+                   MOVE "ACADEMIC PROBATION" TO DTL-STANDING
+                   ADD 1 TO PGM-PROBATION-COUNT, GT-PROBATION-COUNT
+               END-IF
+           END-IF.
+           MOVE DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Write the subtotal line for the program group just finished.
+           403-WRITE-PROGRAM-TOTALS.
+           MOVE PGM-DEANS-LIST-COUNT TO PTL-DEANS-LIST.
+           MOVE PGM-GOOD-STANDING-COUNT TO PTL-GOOD-STANDING.
+           MOVE PGM-PROBATION-COUNT TO PTL-PROBATION.
+           MOVE PROGRAM-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Write the grand-total line at the end of the report.
+           404-WRITE-GRAND-TOTALS.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE GT-DEANS-LIST-COUNT TO GTL-DEANS-LIST.
+           MOVE GT-GOOD-STANDING-COUNT TO GTL-GOOD-STANDING.
+           MOVE GT-PROBATION-COUNT TO GTL-PROBATION.
+           MOVE GRAND-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM DEANLIST.
