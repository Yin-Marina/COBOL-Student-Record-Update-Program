@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author: Mutao Yin
+      * Date: 2026-08-08
+      * Purpose: Batch posting of financial-aid awards against
+      *          INDEXED-STUDENT-FILE. Applies the same rewrite-and-
+      *          subtract logic TUITPOST uses for mailed-in tuition
+      *          payments, one award at a time, but tags each audit
+      *          record FINAID instead of BATCHPAY so aid disbursements
+      *          can be told apart from ordinary payments later.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINAID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT AWARD-TRANS-FILE
+           ASSIGN TO "../FINAIDAWD.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INDEXED-STU-FILE
+           ASSIGN TO "../INDEXEDSTUFILE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STATUS-FIELD.
+
+           SELECT AUDIT-LOG-FILE
+           ASSIGN TO "../AUDITLOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Column fields in AWARD-TRANS-FILE (one award per line).
+       FD AWARD-TRANS-FILE.
+       01 AWARD-TRANS-RECORD.
+           05 AWD-STUDENT-NUMBER PIC 9(6).
+           05 AWD-AMOUNT         PIC 9(4)V99.
+
+      *Column fields in INDEXED-STU-FILE, same layout TASK2 uses.
+       FD INDEXED-STU-FILE.
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER    PIC 9(6).
+           05 TUITION-OWED      PIC S9(4)V99.
+           05 STUDENT-NAME      PIC X(40).
+           05 PROGRAM-NAME      PIC X(5).
+           05 COURSE-TABLE OCCURS 8 TIMES.
+               10 COURSE-CODE      PIC X(7).
+               10 COURSE-AVERAGE   PIC 9(3).
+
+      *Same audit trail layout TASK2 and TUITPOST append to.
+      *A plain, VALUE-free FD record - GnuCOBOL does not initialize a
+      *FILE SECTION record from its VALUE clauses, so the line is
+      *built up in AUDIT-LOG-LINE below and moved here before each
+      *WRITE.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(65).
+
+       WORKING-STORAGE SECTION.
+      *Line layout for AUDIT-LOG-FILE, built here (where VALUE
+      *clauses are honored) and moved to AUDIT-LOG-RECORD before
+      *each WRITE.
+       01 AUDIT-LOG-LINE.
+           05 AUD-STUDENT-NUMBER  PIC 9(6).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-OLD-BALANCE     PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-PAYMENT-AMOUNT  PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-NEW-BALANCE     PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-TIMESTAMP.
+               10 AUD-TS-DATE     PIC 9(8).
+               10 AUD-TS-TIME     PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-OPERATOR-ID     PIC X(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-TRANS-TYPE      PIC X(8).
+
+       01 STUDENT-RECORD-WS.
+           05 STUDENT-NUMBER-WS    PIC 9(6).
+           05 TUITION-OWED-WS      PIC S9(4)V99.
+           05 STUDENT-NAME-WS      PIC X(40).
+           05 PROGRAM-NAME-WS      PIC X(5).
+           05 COURSE-TABLE-WS OCCURS 8 TIMES.
+               10 COURSE-CODE-WS      PIC X(7).
+               10 COURSE-AVERAGE-WS   PIC 9(3).
+
+       01 TUITION-OWED-BEFORE-WS PIC S9(4)V99.
+
+       01 CONTROL-FIELDS.
+           05 EOF-FLG          PIC X(1) VALUE "N".
+           05 STATUS-FIELD     PIC X(2).
+           05 WAIT-FLAG        PIC 9(1).
+
+       01 RUN-TOTALS.
+           05 TRANS-READ-COUNT    PIC 9(5) VALUE ZERO.
+           05 TRANS-POSTED-COUNT  PIC 9(5) VALUE ZERO.
+           05 TRANS-REJECT-COUNT  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *Main procedure for posting batched financial-aid awards.
+       100-POST-FINAID-AWARDS.
+           PERFORM 201-INITIALIZE-POSTING-RUN.
+           PERFORM 202-PROCESS-AWARD-TRANS UNTIL EOF-FLG = "Y".
+           PERFORM 203-TERMINATE-PROGRAM.
+           STOP RUN.
+
+      *Open files and prime the read.
+           201-INITIALIZE-POSTING-RUN.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-READ-AWARD-TRANS.
+
+      *Look up the student for this award and post it if found.
+           202-PROCESS-AWARD-TRANS.
+           PERFORM 303-READ-STUDENT-FOR-AWARD.
+           IF WAIT-FLAG = 0
+               PERFORM 304-APPLY-AWARD
+           END-IF.
+           PERFORM 302-READ-AWARD-TRANS.
+
+      *Display run totals and close files.
+           203-TERMINATE-PROGRAM.
+           DISPLAY "FINAID RUN TOTALS".
+           DISPLAY "AWARDS READ         : " TRANS-READ-COUNT.
+           DISPLAY "AWARDS POSTED       : " TRANS-POSTED-COUNT.
+           DISPLAY "AWARDS REJECTED     : " TRANS-REJECT-COUNT.
+           CLOSE AWARD-TRANS-FILE, INDEXED-STU-FILE, AUDIT-LOG-FILE.
+
+      *Open the transaction file for input and the student file I-O.
+           301-OPEN-FILES.
+           OPEN INPUT AWARD-TRANS-FILE.
+           OPEN I-O INDEXED-STU-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+      *Read the next award transaction.
+           302-READ-AWARD-TRANS.
+           READ AWARD-TRANS-FILE
+               AT END MOVE "Y" TO EOF-FLG.
+           IF EOF-FLG NOT = "Y"
+               ADD 1 TO TRANS-READ-COUNT
+           END-IF.
+
+      *Look up the student number on the award.
+           303-READ-STUDENT-FOR-AWARD.
+           MOVE AWD-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ INDEXED-STU-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND, AWARD REJECTED: "
+                       AWD-STUDENT-NUMBER
+                   MOVE 1 TO WAIT-FLAG
+                   ADD 1 TO TRANS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE 0 TO WAIT-FLAG.
+
+      *Subtract the award from the balance and rewrite the record.
+      *A student who has already paid in full carries the excess as
+      *a credit balance, the same as an overpayment does.
+           304-APPLY-AWARD.
+           MOVE STUDENT-RECORD TO STUDENT-RECORD-WS.
+           MOVE TUITION-OWED-WS TO TUITION-OWED-BEFORE-WS.
+           SUBTRACT AWD-AMOUNT FROM TUITION-OWED-WS
+               GIVING TUITION-OWED-WS.
+           PERFORM 305-REWRITE-STUDENT-RECORD.
+
+      *Rewrite the student record with the new balance.
+           305-REWRITE-STUDENT-RECORD.
+           REWRITE STUDENT-RECORD FROM STUDENT-RECORD-WS
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED, FILE-STATUS IS "
+                       STATUS-FIELD
+                   ADD 1 TO TRANS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO TRANS-POSTED-COUNT
+                   PERFORM 306-WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+      *Append one line to the shared audit log for this award,
+      *tagged FINAID so it can be told apart from a mailed-in
+      *payment or a counter-window update.
+           306-WRITE-AUDIT-RECORD.
+           MOVE STUDENT-NUMBER-WS TO AUD-STUDENT-NUMBER.
+           MOVE TUITION-OWED-BEFORE-WS TO AUD-OLD-BALANCE.
+           MOVE AWD-AMOUNT TO AUD-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED-WS TO AUD-NEW-BALANCE.
+           MOVE "BATCH   " TO AUD-OPERATOR-ID.
+           MOVE "FINAID  " TO AUD-TRANS-TYPE.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TS-TIME FROM TIME.
+           MOVE AUDIT-LOG-LINE TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+
+       END PROGRAM FINAID.
