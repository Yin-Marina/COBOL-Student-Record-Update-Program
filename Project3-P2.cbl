@@ -13,9 +13,19 @@
              ASSIGN "../INDEXEDSTUFILE.DAT"
              ORGANIZATION IS INDEXED
              RECORD KEY IS STUDENT-NUMBER
+             ALTERNATE RECORD KEY IS STUDENT-NAME
+                 WITH DUPLICATES
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS STATUS-FIELD.
 
+           SELECT AUDIT-LOG-FILE
+             ASSIGN "../AUDITLOG.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BILLING-STATEMENT-FILE
+             ASSIGN "../STATEMENTS.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INDEXED-STU-FILE.
@@ -24,49 +34,138 @@
            05 TUITION-OWED      PIC S9(4)V99.
            05 STUDENT-NAME      PIC X(40).
            05 PROGRAM-NAME      PIC X(5).
-           05 COURSE-CODE1      PIC X(7).
-           05 COURSE-AVERAGE1   PIC 9(3).
-           05 COURSE-CODE2      PIC X(7).
-           05 COURSE-AVERAGE2   PIC 9(3).
-           05 COURSE-CODE3      PIC X(7).
-           05 COURSE-AVERAGE3   PIC 9(3).
-           05 COURSE-CODE4      PIC X(7).
-           05 COURSE-AVERAGE4   PIC 9(3).
-           05 COURSE-CODE5      PIC X(7).
-           05 COURSE-AVERAGE5   PIC 9(3).
+           05 COURSE-TABLE OCCURS 8 TIMES.
+               10 COURSE-CODE      PIC X(7).
+               10 COURSE-AVERAGE   PIC 9(3).
+
+      *Audit trail of every successful tuition rewrite, one line per
+      *transaction, so the business office can reconstruct a payment
+      *history instead of relying on memory.
+      *A plain, VALUE-free FD record - GnuCOBOL does not initialize a
+      *FILE SECTION record from its VALUE clauses, so the line is
+      *built up in AUDIT-LOG-LINE below and moved here before each
+      *WRITE.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(65).
+
+      *Printable billing statement, one record per transaction, so a
+      *paid statement can be handed or mailed to the student.
+      *A plain, VALUE-free FD record sized to the widest of the four
+      *line layouts below; each line is built up in WORKING-STORAGE
+      *(where VALUE clauses are honored) and moved here before the
+      *WRITE for that line.
+       FD BILLING-STATEMENT-FILE.
+       01 BILLING-STATEMENT-RECORD PIC X(80).
 
 .      WORKING-STORAGE SECTION.
+      *Line layout for AUDIT-LOG-FILE, built here (where VALUE
+      *clauses are honored) and moved to AUDIT-LOG-RECORD before
+      *each WRITE.
+       01 AUDIT-LOG-LINE.
+           05 AUD-STUDENT-NUMBER  PIC 9(6).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-OLD-BALANCE     PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-PAYMENT-AMOUNT  PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-NEW-BALANCE     PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-TIMESTAMP.
+               10 AUD-TS-DATE     PIC 9(8).
+               10 AUD-TS-TIME     PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-OPERATOR-ID     PIC X(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-TRANS-TYPE      PIC X(8).
+
+      *Line layouts for BILLING-STATEMENT-FILE, built here (where
+      *VALUE clauses are honored) and moved to BILLING-STATEMENT-
+      *RECORD before the WRITE for each line.
+       01 BILLING-STATEMENT-LINE-1.
+           05 BS-HEADING-1        PIC X(34)
+                   VALUE "STUDENT BILLING STATEMENT - ".
+           05 BS-DATE             PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 BS-TIME             PIC 9(8).
+           05 FILLER              PIC X(17) VALUE SPACES.
+
+       01 BILLING-STATEMENT-LINE-2.
+           05 FILLER              PIC X(16) VALUE "STUDENT NUMBER: ".
+           05 BS-STUDENT-NUMBER   PIC 9(6).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 FILLER              PIC X(14) VALUE "STUDENT NAME: ".
+           05 BS-STUDENT-NAME     PIC X(40).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+
+       01 BILLING-STATEMENT-LINE-3.
+           05 FILLER              PIC X(15) VALUE "PROGRAM NAME : ".
+           05 BS-PROGRAM-NAME     PIC X(5).
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 FILLER              PIC X(15) VALUE "PRIOR BALANCE: ".
+           05 BS-OLD-BALANCE      PIC $ZZZ9.99CR.
+           05 FILLER              PIC X(10) VALUE SPACES.
+
+       01 BILLING-STATEMENT-LINE-4.
+           05 FILLER              PIC X(16) VALUE "PAYMENT APPLIED:".
+           05 BS-PAYMENT-AMOUNT   PIC $ZZZ9.99CR.
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 FILLER              PIC X(14) VALUE "NEW BALANCE: ".
+           05 BS-NEW-BALANCE      PIC $ZZZ9.99CR.
+           05 FILLER              PIC X(20) VALUE SPACES.
+
        01 STUDENT-RECORD-WS.
            05 STUDENT-NUMBER-WS    PIC 9(6) .
            05 TUITION-OWED-WS      PIC S9(4)V99.
            05 STUDENT-NAME-WS      PIC X(40).
            05 PROGRAM-NAME-WS  PIC X(5).
-           05 COURSE-CODE1-WS      PIC X(7).
-           05 COURSE-AVERAGE1-WS   PIC 9(3).
-           05 COURSE-CODE2-WS      PIC X(7).
-           05 COURSE-AVERAGE2-WS   PIC 9(3).
-           05 COURSE-CODE3-WS      PIC X(7).
-           05 COURSE-AVERAGE3-WS   PIC 9(3).
-           05 COURSE-CODE4-WS      PIC X(7).
-           05 COURSE-AVERAGE4-WS   PIC 9(3).
-           05 COURSE-CODE5-WS      PIC X(7).
-           05 COURSE-AVERAGE5-WS   PIC 9(3).
+           05 COURSE-TABLE-WS OCCURS 8 TIMES.
+               10 COURSE-CODE-WS      PIC X(7).
+               10 COURSE-AVERAGE-WS   PIC 9(3).
 
        01 STUDENT-RECORD-UPDATE.
            05 TUITION-PAYMENT-WS PIC 9(4)V99.
 
+       01 TUITION-OWED-BEFORE-WS PIC S9(4)V99.
+
        01 STATUS-FIELD PIC X(2).
        01 WS-EOF       PIC X VALUE 'N'.
        01 WAIT-FLAG PIC 9(1).
+       01 OPERATOR-ID  PIC X(8).
+       01 STUDENT-NAME-SEARCH-WS PIC X(40).
+
+      *Set once the operator leaves both the student number and the
+      *name search blank, signalling the end of the session.
+       01 SESSION-DONE-FLAG PIC X(1) VALUE "N".
+           88 SESSION-DONE VALUE "Y".
+
+       01 NEW-STUDENT-CONFIRM-WS PIC X(1).
+
+      *Set when an unrecognized student number is used to add a new
+      *student record instead of updating an existing one, so the
+      *rest of the pass can skip the tuition-payment update.
+       01 NEW-STUDENT-WRITTEN-FLAG PIC X(1) VALUE "N".
+           88 NEW-STUDENT-WRITTEN VALUE "Y".
 
 
 
        SCREEN SECTION.
+       01  OPERATOR-SCREEN.
+           05 VALUE "ENTER OPERATOR ID" BLANK SCREEN LINE 1 COL 35.
+           05 VALUE "OPERATOR ID" LINE 3 COL 10.
+           05 OPERATOR-ID-IN LINE 3 COL 28
+                   PIC X(8) TO OPERATOR-ID.
+
        01  INPUT-SCREEN.
            05 VALUE "ENTER STUDENT NUMBER" BLANK SCREEN LINE 1 COL 35.
            05 VALUE "STUDENT NUMBER" LINE 3 COL 10.
            05 STUDENT-NUMBER-IN LINE 3 COL 28
                    PIC  9(6) TO STUDENT-NUMBER.
+           05 VALUE "OR STUDENT NAME" LINE 4 COL 10.
+           05 STUDENT-NAME-SEARCH-IN LINE 4 COL 28
+                   PIC X(40) TO STUDENT-NAME-SEARCH-WS.
 
        01  UPDATE-SCREEN.
            05 VALUE "UPDATE TUITION" BLANK SCREEN LINE 1 COL 35.
@@ -92,6 +191,65 @@
 
 
 
+       01  NEW-STUDENT-PROMPT-SCREEN.
+           05 VALUE "STUDENT NOT FOUND" BLANK SCREEN LINE 1 COL 35.
+           05 VALUE "ADD AS NEW STUDENT (Y/N)" LINE 3 COL 10.
+           05 NEW-STUDENT-CONFIRM-IN LINE 3 COL 36
+                   PIC X(1) TO NEW-STUDENT-CONFIRM-WS.
+
+       01  NEW-STUDENT-SCREEN.
+           05 VALUE "NEW STUDENT INTAKE" BLANK SCREEN LINE 1 COL 35.
+           05 VALUE "STUDENT NUMBER" LINE 3 COL 10.
+           05 NEW-STUDENT-NUMBER-OUT LINE 3 COL 28
+                   PIC 9(6) FROM STUDENT-NUMBER.
+
+           05 VALUE "STUDENT NAME" LINE 5 COL 10.
+           05 NEW-STUDENT-NAME-IN LINE 5 COL 28
+                   PIC X(40) TO STUDENT-NAME-WS.
+
+           05 VALUE "PROGRAM NAME" LINE 7 COL 10.
+           05 NEW-PROGRAM-NAME-IN LINE 7 COL 28
+                   PIC X(5) TO PROGRAM-NAME-WS.
+
+           05 VALUE "TUITION OWED" LINE 9 COL 10.
+           05 NEW-TUITION-OWED-IN LINE 9 COL 28
+                   PIC S9(4)V99 TO TUITION-OWED-WS.
+
+           05 VALUE "COURSE CODE 1" LINE 11 COL 10.
+           05 NEW-COURSE-CODE-1-IN LINE 11 COL 28
+                   PIC X(7) TO COURSE-CODE-WS(1).
+           05 VALUE "AVERAGE" LINE 11 COL 40.
+           05 NEW-COURSE-AVERAGE-1-IN LINE 11 COL 48
+                   PIC 9(3) TO COURSE-AVERAGE-WS(1).
+
+           05 VALUE "COURSE CODE 2" LINE 12 COL 10.
+           05 NEW-COURSE-CODE-2-IN LINE 12 COL 28
+                   PIC X(7) TO COURSE-CODE-WS(2).
+           05 VALUE "AVERAGE" LINE 12 COL 40.
+           05 NEW-COURSE-AVERAGE-2-IN LINE 12 COL 48
+                   PIC 9(3) TO COURSE-AVERAGE-WS(2).
+
+           05 VALUE "COURSE CODE 3" LINE 13 COL 10.
+           05 NEW-COURSE-CODE-3-IN LINE 13 COL 28
+                   PIC X(7) TO COURSE-CODE-WS(3).
+           05 VALUE "AVERAGE" LINE 13 COL 40.
+           05 NEW-COURSE-AVERAGE-3-IN LINE 13 COL 48
+                   PIC 9(3) TO COURSE-AVERAGE-WS(3).
+
+           05 VALUE "COURSE CODE 4" LINE 14 COL 10.
+           05 NEW-COURSE-CODE-4-IN LINE 14 COL 28
+                   PIC X(7) TO COURSE-CODE-WS(4).
+           05 VALUE "AVERAGE" LINE 14 COL 40.
+           05 NEW-COURSE-AVERAGE-4-IN LINE 14 COL 48
+                   PIC 9(3) TO COURSE-AVERAGE-WS(4).
+
+           05 VALUE "COURSE CODE 5" LINE 15 COL 10.
+           05 NEW-COURSE-CODE-5-IN LINE 15 COL 28
+                   PIC X(7) TO COURSE-CODE-WS(5).
+           05 VALUE "AVERAGE" LINE 15 COL 40.
+           05 NEW-COURSE-AVERAGE-5-IN LINE 15 COL 48
+                   PIC 9(3) TO COURSE-AVERAGE-WS(5).
+
        01  PRINT-REC-SCREEN.
            05 VALUE "OUTPUT" BLANK SCREEN LINE 1 COL 35.
            05 VALUE "STUDENT NUMBER" LINE 3 COL 10.
@@ -113,44 +271,141 @@
 
 
        PROCEDURE DIVISION.
+      *Loops for the whole payment window session, one student per
+      *pass, until the operator leaves both the student number and
+      *the name search blank to sign off.
        MAIN-PROCEDURE.
            PERFORM 201-INITIAL-FILE.
-           PERFORM 202-UPDATED-STUDENT-FILE.
+           PERFORM 202-UPDATED-STUDENT-FILE UNTIL SESSION-DONE.
            PERFORM 206-CLOSE-FILE.
             STOP RUN.
 
        201-INITIAL-FILE.
            OPEN I-O INDEXED-STU-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           OPEN EXTEND BILLING-STATEMENT-FILE.
+           PERFORM 300-ACCEPT-OPERATOR-ID.
            PERFORM 301-ACCEPT-STUDENT-NUMBER.
-           PERFORM 302-READ-STUDENT-FILE.
+
+       300-ACCEPT-OPERATOR-ID.
+           DISPLAY OPERATOR-SCREEN.
+           ACCEPT OPERATOR-SCREEN.
 
        301-ACCEPT-STUDENT-NUMBER.
+           MOVE SPACES TO STUDENT-NAME-SEARCH-WS.
            DISPLAY INPUT-SCREEN.
            ACCEPT INPUT-SCREEN.
+           IF STUDENT-NUMBER = 0 AND STUDENT-NAME-SEARCH-WS = SPACES
+               MOVE "Y" TO SESSION-DONE-FLAG
+           END-IF.
 
+      *Look up the student either by number or, if the operator filled
+      *in the name field instead, by the alternate name key.
        302-READ-STUDENT-FILE.
+           IF STUDENT-NAME-SEARCH-WS NOT = SPACES
+               PERFORM 307-READ-STUDENT-BY-NAME
+           ELSE
+               PERFORM 308-READ-STUDENT-BY-NUMBER
+           END-IF.
+      *wait flag controls if proceed to update files
+
+      *Read by the primary key, student number.
+       308-READ-STUDENT-BY-NUMBER.
            READ INDEXED-STU-FILE
                INVALID KEY
                    DISPLAY "INVALID KEY" LINE 5 COL 10
       *>              DISPLAY "FILE-STATUS IS " LINE 5 COL 30 STATUS-FIELD
                    ACCEPT WAIT-FLAG LINE 5 COL 40
                    MOVE 1 TO WAIT-FLAG
-                   PERFORM 206-CLOSE-FILE
+                   IF NOT SESSION-DONE
+                       PERFORM 311-OFFER-NEW-STUDENT-INTAKE
+                   END-IF
                NOT INVALID KEY
                    DISPLAY "VALID KEY" LINE 5 COL 10
       *>              DISPLAY "FILE-STATUS IS " LINE 5 COL 30 STATUS-FIELD
                    ACCEPT WAIT-FLAG LINE 5 COL 40
                    MOVE 0 TO WAIT-FLAG.
-      *wait flag controls if proceed to update files
+
+      *Position to the first record with this name on the alternate
+      *key, then read it.
+       307-READ-STUDENT-BY-NAME.
+           MOVE STUDENT-NAME-SEARCH-WS
+               TO STUDENT-NAME IN STUDENT-RECORD.
+           START INDEXED-STU-FILE
+               KEY IS = STUDENT-NAME IN STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "NAME NOT FOUND" LINE 5 COL 10
+                   ACCEPT WAIT-FLAG LINE 5 COL 40
+                   MOVE 1 TO WAIT-FLAG
+               NOT INVALID KEY
+                   PERFORM 309-READ-MATCHED-NAME-RECORD
+           END-START.
+
+      *Read the record the START just positioned to.
+       309-READ-MATCHED-NAME-RECORD.
+           READ INDEXED-STU-FILE NEXT RECORD
+               AT END
+                   DISPLAY "NAME NOT FOUND" LINE 5 COL 10
+                   ACCEPT WAIT-FLAG LINE 5 COL 40
+                   MOVE 1 TO WAIT-FLAG
+               NOT AT END
+                   DISPLAY "VALID KEY" LINE 5 COL 10
+                   ACCEPT WAIT-FLAG LINE 5 COL 40
+                   MOVE 0 TO WAIT-FLAG
+           END-READ.
+
+      *Offer to add the unrecognized student number as a brand-new
+      *student instead of just bouncing back to re-enter a number.
+       311-OFFER-NEW-STUDENT-INTAKE.
+           DISPLAY NEW-STUDENT-PROMPT-SCREEN.
+           ACCEPT NEW-STUDENT-PROMPT-SCREEN.
+           IF NEW-STUDENT-CONFIRM-WS = "Y"
+               PERFORM 312-ACCEPT-NEW-STUDENT-RECORD
+               PERFORM 313-WRITE-NEW-STUDENT-RECORD
+           END-IF.
+
+      *Accept the new student's data into STUDENT-RECORD-WS.
+       312-ACCEPT-NEW-STUDENT-RECORD.
+           INITIALIZE STUDENT-RECORD-WS.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-WS.
+           DISPLAY NEW-STUDENT-SCREEN.
+           ACCEPT NEW-STUDENT-SCREEN.
+
+      *Write the new student to the indexed file and mark this pass
+      *as handled so it does not also try to post a tuition payment.
+       313-WRITE-NEW-STUDENT-RECORD.
+           WRITE STUDENT-RECORD FROM STUDENT-RECORD-WS
+               INVALID KEY
+                   DISPLAY "NEW STUDENT WRITE FAILED" LINE 5 COL 10
+                   DISPLAY "FILE-STATUS IS " STATUS-FIELD LINE 5 COL 30
+               NOT INVALID KEY
+                   DISPLAY "NEW STUDENT ADDED" LINE 5 COL 10
+                   MOVE "Y" TO NEW-STUDENT-WRITTEN-FLAG
+                   MOVE 0 TO WAIT-FLAG
+           END-WRITE.
+
+      *On an invalid key, re-prompt for the student number instead of
+      *falling through to the update with an empty record.
+       306-REACCEPT-STUDENT-NUMBER.
+           PERFORM 301-ACCEPT-STUDENT-NUMBER.
+           PERFORM 302-READ-STUDENT-FILE.
 
        202-UPDATED-STUDENT-FILE.
-           PERFORM 303-ACCEPT-TUITION-PAYMENT.
-           MOVE STUDENT-RECORD TO STUDENT-RECORD-WS.
-           IF WAIT-FLAG = 1
-               THEN MOVE 0 TO TUITION-OWED-WS.
-           SUBTRACT TUITION-PAYMENT-WS FROM TUITION-OWED-WS
-               GIVING TUITION-OWED-WS.
-           PERFORM 304-REWRITE-STUDENT-FILE.
+           MOVE "N" TO NEW-STUDENT-WRITTEN-FLAG.
+           PERFORM 302-READ-STUDENT-FILE.
+           PERFORM 306-REACCEPT-STUDENT-NUMBER
+               UNTIL WAIT-FLAG = 0 OR SESSION-DONE.
+           IF NOT SESSION-DONE AND NOT NEW-STUDENT-WRITTEN
+               PERFORM 303-ACCEPT-TUITION-PAYMENT
+               MOVE STUDENT-RECORD TO STUDENT-RECORD-WS
+               MOVE TUITION-OWED-WS TO TUITION-OWED-BEFORE-WS
+               SUBTRACT TUITION-PAYMENT-WS FROM TUITION-OWED-WS
+                   GIVING TUITION-OWED-WS
+               PERFORM 304-REWRITE-STUDENT-FILE
+           END-IF.
+           IF NOT SESSION-DONE
+               PERFORM 301-ACCEPT-STUDENT-NUMBER
+           END-IF.
 
        303-ACCEPT-TUITION-PAYMENT.
            DISPLAY UPDATE-SCREEN.
@@ -163,11 +418,50 @@
                    DISPLAY "FILE-STATUS IS " STATUS-FIELD
                NOT INVALID KEY
                    DISPLAY "FILE-STATUS IS " STATUS-FIELD
+                   PERFORM 305-WRITE-AUDIT-RECORD
+                   PERFORM 310-WRITE-BILLING-STATEMENT
            END-REWRITE.
            DISPLAY PRINT-REC-SCREEN.
            ACCEPT PRINT-REC-SCREEN.
 
+      *Append one line to the audit log for this successful rewrite.
+       305-WRITE-AUDIT-RECORD.
+           MOVE STUDENT-NUMBER-WS TO AUD-STUDENT-NUMBER.
+           MOVE TUITION-OWED-BEFORE-WS TO AUD-OLD-BALANCE.
+           MOVE TUITION-PAYMENT-WS TO AUD-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED-WS TO AUD-NEW-BALANCE.
+           MOVE OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE "PAYMENT " TO AUD-TRANS-TYPE.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TS-TIME FROM TIME.
+           MOVE AUDIT-LOG-LINE TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+
+      *Write a printable statement for this transaction, one record
+      *per line, so it can be handed or exported to the student.
+       310-WRITE-BILLING-STATEMENT.
+           MOVE ZERO TO BS-DATE.
+           ACCEPT BS-DATE FROM DATE YYYYMMDD.
+           ACCEPT BS-TIME FROM TIME.
+           MOVE BILLING-STATEMENT-LINE-1 TO BILLING-STATEMENT-RECORD.
+           WRITE BILLING-STATEMENT-RECORD.
+           MOVE STUDENT-NUMBER-WS TO BS-STUDENT-NUMBER.
+           MOVE STUDENT-NAME-WS TO BS-STUDENT-NAME.
+           MOVE BILLING-STATEMENT-LINE-2 TO BILLING-STATEMENT-RECORD.
+           WRITE BILLING-STATEMENT-RECORD.
+           MOVE PROGRAM-NAME-WS TO BS-PROGRAM-NAME.
+           MOVE TUITION-OWED-BEFORE-WS TO BS-OLD-BALANCE.
+           MOVE BILLING-STATEMENT-LINE-3 TO BILLING-STATEMENT-RECORD.
+           WRITE BILLING-STATEMENT-RECORD.
+           MOVE TUITION-PAYMENT-WS TO BS-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED-WS TO BS-NEW-BALANCE.
+           MOVE BILLING-STATEMENT-LINE-4 TO BILLING-STATEMENT-RECORD.
+           WRITE BILLING-STATEMENT-RECORD.
+           MOVE SPACES TO BILLING-STATEMENT-RECORD.
+           WRITE BILLING-STATEMENT-RECORD.
+
        206-CLOSE-FILE.
-           CLOSE INDEXED-STU-FILE.
+           CLOSE INDEXED-STU-FILE, AUDIT-LOG-FILE,
+               BILLING-STATEMENT-FILE.
 
        END PROGRAM TASK2.
