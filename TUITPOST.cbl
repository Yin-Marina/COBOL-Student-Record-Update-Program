@@ -0,0 +1,193 @@
+      ******************************************************************
+      * Author: Mutao Yin
+      * Date: 2026-08-08
+      * Purpose: Batch posting of mailed-in tuition payments against
+      *          INDEXED-STUDENT-FILE, for use by the bursar's office
+      *          on days when a large stack of checks arrives at once.
+      *          Applies the same rewrite-and-subtract logic as
+      *          TASK2's 304-REWRITE-STUDENT-FILE, one transaction at
+      *          a time, instead of keying each one in by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITPOST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT PAYMENT-TRANS-FILE
+           ASSIGN TO "../TUITPMTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INDEXED-STU-FILE
+           ASSIGN TO "../INDEXEDSTUFILE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STATUS-FIELD.
+
+           SELECT AUDIT-LOG-FILE
+           ASSIGN TO "../AUDITLOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Column fields in PAYMENT-TRANS-FILE (one check per line).
+       FD PAYMENT-TRANS-FILE.
+       01 PAYMENT-TRANS-RECORD.
+           05 PAY-STUDENT-NUMBER PIC 9(6).
+           05 PAY-AMOUNT         PIC 9(4)V99.
+
+      *Column fields in INDEXED-STU-FILE, same layout TASK2 uses.
+       FD INDEXED-STU-FILE.
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER    PIC 9(6).
+           05 TUITION-OWED      PIC S9(4)V99.
+           05 STUDENT-NAME      PIC X(40).
+           05 PROGRAM-NAME      PIC X(5).
+           05 COURSE-TABLE OCCURS 8 TIMES.
+               10 COURSE-CODE      PIC X(7).
+               10 COURSE-AVERAGE   PIC 9(3).
+
+      *Same audit trail layout TASK2 appends to for manual payments.
+      *A plain, VALUE-free FD record - GnuCOBOL does not initialize a
+      *FILE SECTION record from its VALUE clauses, so the line is
+      *built up in AUDIT-LOG-LINE below and moved here before each
+      *WRITE.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(65).
+
+       WORKING-STORAGE SECTION.
+      *Line layout for AUDIT-LOG-FILE, built here (where VALUE
+      *clauses are honored) and moved to AUDIT-LOG-RECORD before
+      *each WRITE.
+       01 AUDIT-LOG-LINE.
+           05 AUD-STUDENT-NUMBER  PIC 9(6).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-OLD-BALANCE     PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-PAYMENT-AMOUNT  PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-NEW-BALANCE     PIC S9(4)V99
+                   SIGN IS TRAILING SEPARATE.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-TIMESTAMP.
+               10 AUD-TS-DATE     PIC 9(8).
+               10 AUD-TS-TIME     PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-OPERATOR-ID     PIC X(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUD-TRANS-TYPE      PIC X(8).
+
+       01 STUDENT-RECORD-WS.
+           05 STUDENT-NUMBER-WS    PIC 9(6).
+           05 TUITION-OWED-WS      PIC S9(4)V99.
+           05 STUDENT-NAME-WS      PIC X(40).
+           05 PROGRAM-NAME-WS      PIC X(5).
+           05 COURSE-TABLE-WS OCCURS 8 TIMES.
+               10 COURSE-CODE-WS      PIC X(7).
+               10 COURSE-AVERAGE-WS   PIC 9(3).
+
+       01 TUITION-OWED-BEFORE-WS PIC S9(4)V99.
+
+       01 CONTROL-FILED.
+           05 EOF-FLG          PIC X(1) VALUE "N".
+           05 STATUS-FIELD     PIC X(2).
+           05 WAIT-FLAG        PIC 9(1).
+
+       01 RUN-TOTALS.
+           05 TRANS-READ-COUNT    PIC 9(5) VALUE ZERO.
+           05 TRANS-POSTED-COUNT  PIC 9(5) VALUE ZERO.
+           05 TRANS-REJECT-COUNT  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *Main procedure for posting batched tuition payments.
+       100-POST-TUITION-PAYMENTS.
+           PERFORM 201-INITIALIZE-POSTING-RUN.
+           PERFORM 202-PROCESS-PAYMENT-TRANS UNTIL EOF-FLG = "Y".
+           PERFORM 203-TERMINATE-PROGRAM.
+           STOP RUN.
+
+      *Open files and prime the read.
+           201-INITIALIZE-POSTING-RUN.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-READ-PAYMENT-TRANS.
+
+      *Look up the student for this check and post it if found.
+           202-PROCESS-PAYMENT-TRANS.
+           PERFORM 303-READ-STUDENT-FOR-PAYMENT.
+           IF WAIT-FLAG = 0
+               PERFORM 304-APPLY-PAYMENT
+           END-IF.
+           PERFORM 302-READ-PAYMENT-TRANS.
+
+      *Display run totals and close files.
+           203-TERMINATE-PROGRAM.
+           DISPLAY "TUITPOST RUN TOTALS".
+           DISPLAY "TRANSACTIONS READ   : " TRANS-READ-COUNT.
+           DISPLAY "PAYMENTS POSTED     : " TRANS-POSTED-COUNT.
+           DISPLAY "PAYMENTS REJECTED   : " TRANS-REJECT-COUNT.
+           CLOSE PAYMENT-TRANS-FILE, INDEXED-STU-FILE, AUDIT-LOG-FILE.
+
+      *Open the transaction file for input and the student file I-O.
+           301-OPEN-FILES.
+           OPEN INPUT PAYMENT-TRANS-FILE.
+           OPEN I-O INDEXED-STU-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+      *Read the next payment transaction.
+           302-READ-PAYMENT-TRANS.
+           READ PAYMENT-TRANS-FILE
+               AT END MOVE "Y" TO EOF-FLG.
+           IF EOF-FLG NOT = "Y"
+               ADD 1 TO TRANS-READ-COUNT
+           END-IF.
+
+      *Look up the student number on the check.
+           303-READ-STUDENT-FOR-PAYMENT.
+           MOVE PAY-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ INDEXED-STU-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND, PAYMENT REJECTED: "
+                       PAY-STUDENT-NUMBER
+                   MOVE 1 TO WAIT-FLAG
+                   ADD 1 TO TRANS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE 0 TO WAIT-FLAG.
+
+      *Subtract the payment from the balance and rewrite the record.
+           304-APPLY-PAYMENT.
+           MOVE STUDENT-RECORD TO STUDENT-RECORD-WS.
+           MOVE TUITION-OWED-WS TO TUITION-OWED-BEFORE-WS.
+           SUBTRACT PAY-AMOUNT FROM TUITION-OWED-WS
+               GIVING TUITION-OWED-WS.
+           PERFORM 305-REWRITE-STUDENT-RECORD.
+
+      *Rewrite the student record with the new balance.
+           305-REWRITE-STUDENT-RECORD.
+           REWRITE STUDENT-RECORD FROM STUDENT-RECORD-WS
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED, FILE-STATUS IS "
+                       STATUS-FIELD
+                   ADD 1 TO TRANS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO TRANS-POSTED-COUNT
+                   PERFORM 306-WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+      *Append one line to the shared audit log for this payment.
+           306-WRITE-AUDIT-RECORD.
+           MOVE STUDENT-NUMBER-WS TO AUD-STUDENT-NUMBER.
+           MOVE TUITION-OWED-BEFORE-WS TO AUD-OLD-BALANCE.
+           MOVE PAY-AMOUNT TO AUD-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED-WS TO AUD-NEW-BALANCE.
+           MOVE "BATCH   " TO AUD-OPERATOR-ID.
+           MOVE "BATCHPAY" TO AUD-TRANS-TYPE.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TS-TIME FROM TIME.
+           MOVE AUDIT-LOG-LINE TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+
+       END PROGRAM TUITPOST.
